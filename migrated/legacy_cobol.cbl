@@ -1,52 +1,490 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEGACY-COBOL.
-      * Legacy COBOL code with old patterns and bad practices
-      * No structured programming, GOTO statements, hardcoded values
-      * Poor data validation, monolithic code
+      * User processing/reporting batch job for users.dat.
+      * Originally a GOTO-driven, unvalidated single paragraph;
+      * since modernized paragraph by paragraph - FILE STATUS
+      * checking, data-driven admin list, printed report,
+      * reconciliation/exception handling, checkpoint/restart,
+      * and an audit trail. See IMPLEMENTATION_STATUS.md for history.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT USER-FILE ASSIGN TO "users.dat"
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT ADMIN-FILE ASSIGN TO "admin.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ADMIN-STATUS.
+           SELECT USER-REPORT ASSIGN TO "userrpt.prt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT USER-EXCEPTIONS ASSIGN TO "userexc.prt"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpnt.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT USER-AUDIT-FILE ASSIGN TO "useraudit.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD USER-FILE.
-       01 USER-RECORD.
-           05 USER-ID PIC 9(5).
-           05 USER-NAME PIC X(20).
-           05 USER-PASS PIC X(10).
+           COPY USERREC.
+
+       FD ADMIN-FILE.
+       01 ADMIN-RECORD.
+           05 ADMIN-ID PIC 9(5).
+
+       FD USER-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01 REPORT-LINE PIC X(80).
+
+       FD USER-EXCEPTIONS
+           RECORD CONTAINS 80 CHARACTERS.
+       01 EXCEPTION-LINE PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-COUNT PIC 9(7).
+           05 CKPT-LAST-USER-ID PIC 9(5).
+           05 CKPT-TOTAL-ADMINS PIC 9(5).
+           05 CKPT-TOTAL-REGULAR PIC 9(5).
+           05 CKPT-PAGE-NO PIC 9(3).
+           05 CKPT-LINES-ON-PAGE PIC 9(3).
+
+       FD USER-AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUDIT-USER-ID PIC 9(5).
+           05 AUDIT-CLASS PIC X(10).
+           05 AUDIT-TIMESTAMP PIC X(14).
+           05 AUDIT-PROGRAM PIC X(12).
 
        WORKING-STORAGE SECTION.
        01 WS-USER-ID PIC 9(5) VALUE 0.
        01 WS-USER-NAME PIC X(20).
        01 WS-USER-PASS PIC X(10).
        01 WS-EOF PIC X VALUE 'N'.
-       01 WS-COUNT PIC 9(3) VALUE 0.
+       01 WS-COUNT PIC 9(7) VALUE 0.
+       01 WS-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-ADMIN-STATUS PIC X(2) VALUE '00'.
+       01 WS-ADMIN-EOF PIC X VALUE 'N'.
+
+       01 WS-ADMIN-TABLE.
+           05 WS-ADMIN-COUNT PIC 9(3) VALUE 0.
+           05 WS-ADMIN-ENTRY OCCURS 100 TIMES
+                   INDEXED BY WS-ADMIN-IDX.
+               10 WS-ADMIN-TAB-ID PIC 9(5).
+       01 WS-IS-ADMIN PIC X VALUE 'N'.
+       01 WS-SEARCH-IDX PIC 9(3) VALUE 0.
+
+       01 WS-REPORT-STATUS PIC X(2) VALUE '00'.
+       01 WS-PAGE-NO PIC 9(3) VALUE 0.
+       01 WS-LINES-ON-PAGE PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 9(3) VALUE 50.
+       01 WS-TOTAL-ADMINS PIC 9(5) VALUE 0.
+       01 WS-TOTAL-REGULAR PIC 9(5) VALUE 0.
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY PIC 9(4).
+           05 WS-RUN-MM PIC 9(2).
+           05 WS-RUN-DD PIC 9(2).
+       01 WS-RUN-DATE-X PIC X(10).
+
+       01 WS-REPORT-HEADER-1.
+           05 FILLER PIC X(22) VALUE "USER PROCESSING REPORT".
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "RUN DATE: ".
+           05 HDR-RUN-DATE PIC X(10).
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "PAGE: ".
+           05 HDR-PAGE-NO PIC ZZ9.
+       01 WS-REPORT-HEADER-2.
+           05 FILLER PIC X(8) VALUE "USER ID ".
+           05 FILLER PIC X(22) VALUE "USER NAME".
+           05 FILLER PIC X(14) VALUE "CLASSIFICATION".
+
+       01 WS-DETAIL-LINE.
+           05 DTL-USER-ID PIC 9(5).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 DTL-USER-NAME PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DTL-CLASS PIC X(14).
+
+       01 WS-TRAILER-LINE-1.
+           05 FILLER PIC X(20) VALUE "TOTAL ADMIN USERS: ".
+           05 TRL-ADMIN-COUNT PIC ZZZZ9.
+       01 WS-TRAILER-LINE-2.
+           05 FILLER PIC X(20) VALUE "TOTAL REGULAR USERS:".
+           05 TRL-REGULAR-COUNT PIC ZZZZ9.
+
+       01 WS-EXCEPTION-STATUS PIC X(2) VALUE '00'.
+       01 WS-RECON-EOF PIC X VALUE 'N'.
+       01 WS-DUP-COUNT PIC 9(5) VALUE 0.
+       01 WS-INVALID-COUNT PIC 9(5) VALUE 0.
+
+      * Direct-indexed by USER-ID (PIC 9(5), so 1-99999 after the
+      * NOT NUMERIC/ZERO check excludes 0 and non-numeric content) -
+      * an O(1) presence check instead of a linear scan, so
+      * reconciliation stays O(n) however large USER-FILE grows.
+       01 WS-SEEN-FLAG-TABLE.
+           05 WS-SEEN-FLAG PIC X(1) OCCURS 99999 TIMES VALUE 'N'.
+       01 WS-FLAGGED-FLAG-TABLE.
+           05 WS-FLAGGED-FLAG PIC X(1) OCCURS 99999 TIMES VALUE 'N'.
+
+       01 WS-EXCEPTION-DETAIL.
+           05 EXC-USER-ID PIC 9(5).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 EXC-REASON PIC X(30).
+
+       01 WS-CKPT-STATUS PIC X(2) VALUE '00'.
+       01 WS-CKPT-INTERVAL PIC 9(5) VALUE 100.
+       01 WS-RESTART-TARGET PIC 9(7) VALUE 0.
+       01 WS-SKIP-IDX PIC 9(7) VALUE 0.
+       01 WS-IS-RESTART PIC X VALUE 'N'.
+
+       01 WS-AUDIT-STATUS PIC X(2) VALUE '00'.
+       01 WS-RUN-TIMESTAMP PIC X(14).
+       01 WS-CURRENT-DATE-TIME PIC X(21).
+       01 WS-PROGRAM-NAME PIC X(12) VALUE "LEGACY-COBOL".
+
+       01 WS-IS-VALID PIC X VALUE 'Y'.
+       01 WS-MIN-PASS-LEN PIC 9(2) VALUE 6.
+       01 WS-TRIMMED-PASS PIC X(10).
+       01 WS-PASS-LEN PIC 9(2) VALUE 0.
+       01 WS-PASS-CHAR-IDX PIC 9(2) VALUE 0.
+       01 WS-ALL-SAME-CHAR PIC X VALUE 'Y'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CURRENT-DATE-TIME (1:14) TO WS-RUN-TIMESTAMP.
+           PERFORM DETECT-RESTART.
+           PERFORM LOAD-ADMIN-LIST.
+           PERFORM RECONCILE-USERS.
+           PERFORM OPEN-EXCEPTIONS-FILE.
+           PERFORM OPEN-USER-REPORT.
+           PERFORM OPEN-AUDIT-FILE.
            OPEN INPUT USER-FILE.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING USER-FILE, FILE STATUS = "
+                   WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           IF WS-IS-RESTART = 'Y'
+               PERFORM SKIP-CHECKPOINT-RECORDS
+           END-IF.
            PERFORM READ-USER UNTIL WS-EOF = 'Y'.
            CLOSE USER-FILE.
+           PERFORM WRITE-REPORT-TRAILER.
+           CLOSE USER-REPORT.
+           CLOSE USER-AUDIT-FILE.
+           CLOSE USER-EXCEPTIONS.
+           PERFORM CLEAR-CHECKPOINT.
            DISPLAY "Processed " WS-COUNT " users".
            STOP RUN.
 
+       OPEN-EXCEPTIONS-FILE.
+      * Opened once here (not inside RECONCILE-USERS) and kept open
+      * for the rest of the run - PROCESS-USER routes its own
+      * validation failures to the same file during the main pass.
+      * On a restart, EXTEND preserves exception rows PROCESS-USER
+      * already wrote for records before the checkpoint in the prior
+      * (crashed) run; RECONCILE-USERS no longer writes to this file
+      * itself, so there is nothing from reconciliation to duplicate.
+           IF WS-IS-RESTART = 'Y'
+               OPEN EXTEND USER-EXCEPTIONS
+           ELSE
+               OPEN OUTPUT USER-EXCEPTIONS
+           END-IF.
+           IF WS-EXCEPTION-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING USER-EXCEPTIONS, FILE STATUS = "
+                   WS-EXCEPTION-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND USER-AUDIT-FILE.
+           IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT USER-AUDIT-FILE
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING USER-AUDIT-FILE, FILE STATUS = "
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       DETECT-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE 'Y' TO WS-IS-RESTART
+                       MOVE CKPT-COUNT TO WS-RESTART-TARGET
+                       MOVE CKPT-TOTAL-ADMINS TO WS-TOTAL-ADMINS
+                       MOVE CKPT-TOTAL-REGULAR TO WS-TOTAL-REGULAR
+                       MOVE CKPT-PAGE-NO TO WS-PAGE-NO
+                       MOVE CKPT-LINES-ON-PAGE TO WS-LINES-ON-PAGE
+                       DISPLAY "CHECKPOINT FOUND - RESUMING AFTER "
+                           "RECORD " WS-RESTART-TARGET
+                           ", LAST USER-ID PROCESSED "
+                           CKPT-LAST-USER-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "NO CHECKPOINT FOUND - STARTING FROM BEGINNING".
+
+       SKIP-CHECKPOINT-RECORDS.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-SKIP-IDX > WS-RESTART-TARGET
+               READ USER-FILE INTO USER-RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                       MOVE WS-RESTART-TARGET TO WS-SKIP-IDX
+                   NOT AT END CONTINUE
+               END-READ
+               IF WS-FILE-STATUS NOT = '00'
+                       AND WS-FILE-STATUS NOT = '10'
+                   DISPLAY "ERROR READING USER-FILE DURING "
+                       "CHECKPOINT SKIP, FILE STATUS = "
+                       WS-FILE-STATUS
+                   MOVE 20 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-PERFORM.
+           MOVE WS-RESTART-TARGET TO WS-COUNT.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY "WARNING: UNABLE TO OPEN CHECKPOINT-FILE FOR "
+                   "WRITING, FILE STATUS = " WS-CKPT-STATUS
+                   ", CONTINUING WITHOUT CHECKPOINTING THIS INTERVAL"
+           ELSE
+               MOVE WS-COUNT TO CKPT-COUNT
+               MOVE USER-ID TO CKPT-LAST-USER-ID
+               MOVE WS-TOTAL-ADMINS TO CKPT-TOTAL-ADMINS
+               MOVE WS-TOTAL-REGULAR TO CKPT-TOTAL-REGULAR
+               MOVE WS-PAGE-NO TO CKPT-PAGE-NO
+               MOVE WS-LINES-ON-PAGE TO CKPT-LINES-ON-PAGE
+               WRITE CHECKPOINT-RECORD
+               IF WS-CKPT-STATUS NOT = '00'
+                   DISPLAY "WARNING: UNABLE TO WRITE CHECKPOINT-FILE, "
+                       "FILE STATUS = " WS-CKPT-STATUS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       OPEN-USER-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           STRING WS-RUN-MM "/" WS-RUN-DD "/" WS-RUN-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE-X.
+           IF WS-IS-RESTART = 'Y'
+               OPEN EXTEND USER-REPORT
+           ELSE
+               OPEN OUTPUT USER-REPORT
+           END-IF.
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING USER-REPORT, FILE STATUS = "
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           IF WS-IS-RESTART NOT = 'Y'
+               PERFORM WRITE-REPORT-HEADER
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-RUN-DATE-X TO HDR-RUN-DATE.
+           MOVE WS-PAGE-NO TO HDR-PAGE-NO.
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER-1.
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER-2.
+           MOVE 2 TO WS-LINES-ON-PAGE.
+
+       WRITE-REPORT-TRAILER.
+           MOVE WS-TOTAL-ADMINS TO TRL-ADMIN-COUNT.
+           MOVE WS-TOTAL-REGULAR TO TRL-REGULAR-COUNT.
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE-1.
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE-2.
+
+       LOAD-ADMIN-LIST.
+           OPEN INPUT ADMIN-FILE.
+           IF WS-ADMIN-STATUS NOT = '00'
+               DISPLAY "WARNING: ADMIN-FILE NOT AVAILABLE, FILE "
+                   "STATUS = " WS-ADMIN-STATUS
+                   ", CONTINUING WITH NO ADMIN ENTRIES"
+           ELSE
+               PERFORM UNTIL WS-ADMIN-EOF = 'Y'
+                   READ ADMIN-FILE INTO ADMIN-RECORD
+                       AT END MOVE 'Y' TO WS-ADMIN-EOF
+                       NOT AT END
+                           IF WS-ADMIN-COUNT >= 100
+                               DISPLAY "WARNING: WS-ADMIN-TABLE FULL "
+                                   "AT 100 ENTRIES, IGNORING "
+                                   "REMAINING ADMIN-FILE RECORDS"
+                               MOVE 'Y' TO WS-ADMIN-EOF
+                           ELSE
+                               ADD 1 TO WS-ADMIN-COUNT
+                               MOVE ADMIN-ID TO
+                                   WS-ADMIN-TAB-ID (WS-ADMIN-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ADMIN-FILE.
+
+       RECONCILE-USERS.
+           OPEN INPUT USER-FILE.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING USER-FILE, FILE STATUS = "
+                   WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           PERFORM UNTIL WS-RECON-EOF = 'Y'
+               READ USER-FILE INTO USER-RECORD
+                   AT END MOVE 'Y' TO WS-RECON-EOF
+                   NOT AT END PERFORM RECONCILE-ONE-USER
+               END-READ
+               IF WS-FILE-STATUS NOT = '00'
+                       AND WS-FILE-STATUS NOT = '10'
+                   DISPLAY "ERROR READING USER-FILE DURING "
+                       "RECONCILIATION, FILE STATUS = "
+                       WS-FILE-STATUS
+                   MOVE 20 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-PERFORM.
+           CLOSE USER-FILE.
+           DISPLAY "Reconciliation: " WS-DUP-COUNT " duplicate(s), "
+               WS-INVALID-COUNT " invalid ID(s) found".
+
+      * RECONCILE-ONE-USER only builds the flag tables and counts -
+      * it does not write to USER-EXCEPTIONS. The main pass
+      * (VALIDATE-USER/CHECK-FLAGGED-ID) is the single writer of
+      * exception rows, so a duplicate or invalid USER-ID is reported
+      * there exactly once per bad record instead of once here plus
+      * again for each occurrence in the main pass.
+       RECONCILE-ONE-USER.
+           IF USER-ID NOT NUMERIC OR USER-ID = ZERO
+               ADD 1 TO WS-INVALID-COUNT
+           ELSE
+               IF WS-SEEN-FLAG (USER-ID) = 'Y'
+                   ADD 1 TO WS-DUP-COUNT
+                   MOVE 'Y' TO WS-FLAGGED-FLAG (USER-ID)
+               ELSE
+                   MOVE 'Y' TO WS-SEEN-FLAG (USER-ID)
+               END-IF
+           END-IF.
+
        READ-USER.
            READ USER-FILE INTO USER-RECORD
                AT END MOVE 'Y' TO WS-EOF
                NOT AT END PERFORM PROCESS-USER.
-           ADD 1 TO WS-COUNT.
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '10'
+               DISPLAY "ERROR READING USER-FILE, FILE STATUS = "
+                   WS-FILE-STATUS
+               MOVE 'Y' TO WS-EOF
+               CLOSE USER-FILE
+               MOVE 20 TO RETURN-CODE
+               STOP RUN.
+           IF WS-EOF NOT = 'Y'
+               ADD 1 TO WS-COUNT
+               IF FUNCTION MOD(WS-COUNT, WS-CKPT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF.
 
        PROCESS-USER.
-      * Bad practice: no input validation
-           IF USER-ID = 12345 THEN
-               DISPLAY "Admin user: " USER-NAME
+           PERFORM VALIDATE-USER.
+           IF WS-IS-VALID = 'N'
+               MOVE USER-ID TO EXC-USER-ID
+               WRITE EXCEPTION-LINE FROM WS-EXCEPTION-DETAIL
+           ELSE
+               PERFORM CHECK-ADMIN
+               IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+                   PERFORM WRITE-REPORT-HEADER
+               END-IF
+               MOVE USER-ID TO DTL-USER-ID
+               MOVE USER-NAME TO DTL-USER-NAME
+               IF WS-IS-ADMIN = 'Y' THEN
+                   MOVE "ADMIN" TO DTL-CLASS
+                   ADD 1 TO WS-TOTAL-ADMINS
+               ELSE
+                   MOVE "REGULAR" TO DTL-CLASS
+                   ADD 1 TO WS-TOTAL-REGULAR
+               END-IF
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE
+               ADD 1 TO WS-LINES-ON-PAGE
+               MOVE USER-ID TO AUDIT-USER-ID
+               MOVE DTL-CLASS TO AUDIT-CLASS
+               MOVE WS-RUN-TIMESTAMP TO AUDIT-TIMESTAMP
+               MOVE WS-PROGRAM-NAME TO AUDIT-PROGRAM
+               WRITE AUDIT-RECORD
+           END-IF.
+
+       VALIDATE-USER.
+           MOVE 'Y' TO WS-IS-VALID.
+           IF USER-ID NOT NUMERIC OR USER-ID = ZERO
+               MOVE 'N' TO WS-IS-VALID
+               MOVE "INVALID USER-ID" TO EXC-REASON
+           ELSE
+               PERFORM CHECK-FLAGGED-ID
+               IF WS-IS-VALID = 'Y'
+                   IF USER-NAME = SPACES
+                       MOVE 'N' TO WS-IS-VALID
+                       MOVE "BLANK USER-NAME" TO EXC-REASON
+                   ELSE
+                       IF USER-PASS = SPACES
+                           MOVE 'N' TO WS-IS-VALID
+                           MOVE "BLANK USER-PASS" TO EXC-REASON
+                       ELSE
+                           PERFORM CHECK-PASSWORD-STRENGTH
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-FLAGGED-ID.
+           IF WS-FLAGGED-FLAG (USER-ID) = 'Y'
+               MOVE 'N' TO WS-IS-VALID
+               MOVE "FLAGGED IN RECONCILIATION" TO EXC-REASON
+           END-IF.
+
+       CHECK-PASSWORD-STRENGTH.
+           MOVE FUNCTION TRIM(USER-PASS) TO WS-TRIMMED-PASS.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(USER-PASS))
+               TO WS-PASS-LEN.
+           IF WS-PASS-LEN < WS-MIN-PASS-LEN
+               MOVE 'N' TO WS-IS-VALID
+               MOVE "PASSWORD TOO SHORT" TO EXC-REASON
            ELSE
-               DISPLAY "Regular user: " USER-NAME.
-      * GOTO bad practice
-           GO TO READ-USER.
+               MOVE 'Y' TO WS-ALL-SAME-CHAR
+               PERFORM VARYING WS-PASS-CHAR-IDX FROM 2 BY 1
+                       UNTIL WS-PASS-CHAR-IDX > WS-PASS-LEN
+                   IF WS-TRIMMED-PASS (WS-PASS-CHAR-IDX:1)
+                           NOT = WS-TRIMMED-PASS (1:1)
+                       MOVE 'N' TO WS-ALL-SAME-CHAR
+                   END-IF
+               END-PERFORM
+               IF WS-ALL-SAME-CHAR = 'Y'
+                   MOVE 'N' TO WS-IS-VALID
+                   MOVE "WEAK PASSWORD" TO EXC-REASON
+               END-IF
+           END-IF.
 
-      * No modularity, everything in one place
-      * Hardcoded values everywhere
\ No newline at end of file
+       CHECK-ADMIN.
+           MOVE 'N' TO WS-IS-ADMIN.
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+                   UNTIL WS-SEARCH-IDX > WS-ADMIN-COUNT
+               IF USER-ID = WS-ADMIN-TAB-ID (WS-SEARCH-IDX)
+                   MOVE 'Y' TO WS-IS-ADMIN
+                   MOVE WS-ADMIN-COUNT TO WS-SEARCH-IDX
+               END-IF
+           END-PERFORM.
