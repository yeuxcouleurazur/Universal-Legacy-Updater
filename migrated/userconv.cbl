@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USERCONV.
+      * One-time cutover utility: converts an existing sequential
+      * users.dat (the pre-req008 USER-FILE layout) into the indexed
+      * users.dat now expected by LEGACY-COBOL and USERMAINT.
+      * Run this exactly once, against a renamed copy of the old
+      * sequential file, before the first run of either program
+      * against a site that already has live user data:
+      *     mv users.dat users.seq
+      *     userconv
+      * The new indexed users.dat is written fresh; any record whose
+      * USER-ID duplicates one already written is rejected and logged
+      * to DISPLAY rather than aborting the whole conversion.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-USER-FILE ASSIGN TO "users.seq"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OLD-STATUS.
+           SELECT USER-FILE ASSIGN TO "users.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-USER-FILE.
+       01 OLD-USER-RECORD.
+           05 OLD-USER-ID PIC 9(5).
+           05 OLD-USER-NAME PIC X(20).
+           05 OLD-USER-PASS PIC X(10).
+           05 OLD-USER-STATUS PIC X(1).
+           05 OLD-USER-DEPT PIC X(10).
+           05 OLD-USER-LAST-LOGIN-DATE PIC 9(8).
+
+       FD USER-FILE.
+           COPY USERREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-OLD-STATUS PIC X(2) VALUE '00'.
+       01 WS-NEW-STATUS PIC X(2) VALUE '00'.
+       01 WS-OLD-EOF PIC X VALUE 'N'.
+       01 WS-READ-COUNT PIC 9(7) VALUE 0.
+       01 WS-WRITTEN-COUNT PIC 9(7) VALUE 0.
+       01 WS-REJECT-COUNT PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           PERFORM READ-NEXT-OLD-RECORD.
+           PERFORM CONVERT-ONE-RECORD UNTIL WS-OLD-EOF = 'Y'.
+           PERFORM CLOSE-FILES.
+           DISPLAY "USERCONV COMPLETE - READ: " WS-READ-COUNT
+               " WRITTEN: " WS-WRITTEN-COUNT
+               " REJECTED: " WS-REJECT-COUNT.
+           IF WS-REJECT-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT OLD-USER-FILE.
+           IF WS-OLD-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING OLD-USER-FILE (users.seq), "
+                   "FILE STATUS = " WS-OLD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           OPEN OUTPUT USER-FILE.
+           IF WS-NEW-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING USER-FILE (users.dat), "
+                   "FILE STATUS = " WS-NEW-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       CLOSE-FILES.
+           CLOSE OLD-USER-FILE.
+           CLOSE USER-FILE.
+
+       READ-NEXT-OLD-RECORD.
+           READ OLD-USER-FILE INTO OLD-USER-RECORD
+               AT END MOVE 'Y' TO WS-OLD-EOF
+               NOT AT END ADD 1 TO WS-READ-COUNT.
+           IF WS-OLD-STATUS NOT = '00' AND WS-OLD-STATUS NOT = '10'
+               DISPLAY "ERROR READING OLD-USER-FILE, FILE STATUS = "
+                   WS-OLD-STATUS
+               MOVE 'Y' TO WS-OLD-EOF
+               MOVE 20 TO RETURN-CODE
+               STOP RUN.
+
+       CONVERT-ONE-RECORD.
+           MOVE OLD-USER-ID TO USER-ID.
+           MOVE OLD-USER-NAME TO USER-NAME.
+           MOVE OLD-USER-PASS TO USER-PASS.
+           MOVE OLD-USER-STATUS TO USER-STATUS.
+           MOVE OLD-USER-DEPT TO USER-DEPT.
+           MOVE OLD-USER-LAST-LOGIN-DATE TO USER-LAST-LOGIN-DATE.
+           WRITE USER-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   DISPLAY "REJECTED DUPLICATE USER-ID " USER-ID
+                       " AT INPUT RECORD " WS-READ-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-WRITTEN-COUNT
+           END-WRITE.
+           PERFORM READ-NEXT-OLD-RECORD.
