@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USERMAINT.
+      * Transaction-driven maintenance program for USER-FILE
+      * (users.dat), now an indexed file keyed on USER-ID.
+      * Applies ADD/CHANGE/DEACTIVATE transactions from
+      * USERTRAN.DAT directly against the master by key - no
+      * sort or old-master/new-master rewrite needed now that
+      * direct READ/WRITE/REWRITE by USER-ID is available.
+      * Every transaction applied or rejected is logged to
+      * usermaint.log with the before and after values.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-FILE ASSIGN TO "users.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT TRANS-FILE ASSIGN TO "usertran.dat"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT MAINT-LOG ASSIGN TO "usermaint.log"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USER-FILE.
+           COPY USERREC.
+
+       FD TRANS-FILE.
+       01 TRAN-RECORD.
+           05 TRAN-CODE PIC X(1).
+               88 TRAN-IS-ADD VALUE 'A'.
+               88 TRAN-IS-CHANGE VALUE 'C'.
+               88 TRAN-IS-DEACTIVATE VALUE 'D'.
+           05 TRAN-USER-ID PIC 9(5).
+           05 TRAN-USER-NAME PIC X(20).
+           05 TRAN-USER-PASS PIC X(10).
+           05 TRAN-USER-STATUS PIC X(1).
+           05 TRAN-USER-DEPT PIC X(10).
+           05 TRAN-LAST-LOGIN PIC 9(8).
+
+       FD MAINT-LOG
+           RECORD CONTAINS 120 CHARACTERS.
+       01 LOG-LINE PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-TRAN-STATUS PIC X(2) VALUE '00'.
+       01 WS-LOG-STATUS PIC X(2) VALUE '00'.
+
+       01 WS-TRAN-EOF PIC X VALUE 'N'.
+
+       01 WS-ADD-COUNT PIC 9(5) VALUE 0.
+       01 WS-CHANGE-COUNT PIC 9(5) VALUE 0.
+       01 WS-DEACTIVATE-COUNT PIC 9(5) VALUE 0.
+       01 WS-REJECT-COUNT PIC 9(5) VALUE 0.
+
+       01 WS-BEFORE-RECORD.
+           05 WS-BEFORE-NAME PIC X(20).
+           05 WS-BEFORE-PASS PIC X(10).
+           05 WS-BEFORE-STATUS PIC X(1).
+           05 WS-BEFORE-DEPT PIC X(10).
+           05 WS-BEFORE-LOGIN PIC 9(8).
+       01 WS-PASS-CHANGED PIC X VALUE 'N'.
+
+       01 WS-LOG-DETAIL.
+           05 LOG-TRAN-CODE PIC X(1).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 LOG-USER-ID PIC 9(5).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 LOG-ACTION PIC X(12).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 LOG-BEFORE-NAME PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 LOG-AFTER-NAME PIC X(20).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 LOG-BEFORE-STATUS PIC X(1).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 LOG-AFTER-STATUS PIC X(1).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 LOG-PASS-CHANGED PIC X(1).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 LOG-BEFORE-DEPT PIC X(10).
+           05 FILLER PIC X(1) VALUE SPACES.
+           05 LOG-AFTER-DEPT PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES.
+           PERFORM READ-NEXT-TRANS.
+           PERFORM PROCESS-ONE-TRANSACTION UNTIL WS-TRAN-EOF = 'Y'.
+           PERFORM CLOSE-FILES.
+           DISPLAY "USERMAINT COMPLETE - ADDS: " WS-ADD-COUNT
+               " CHANGES: " WS-CHANGE-COUNT
+               " DEACTIVATES: " WS-DEACTIVATE-COUNT
+               " REJECTS: " WS-REJECT-COUNT.
+           IF WS-REJECT-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O USER-FILE.
+           IF WS-FILE-STATUS = '35'
+      * users.dat does not exist yet - create it as a new,
+      * empty indexed file before transactions are applied.
+               OPEN OUTPUT USER-FILE
+               CLOSE USER-FILE
+               OPEN I-O USER-FILE.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING USER-FILE (users.dat), "
+                   "FILE STATUS = " WS-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRAN-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING TRANS-FILE (usertran.dat), "
+                   "FILE STATUS = " WS-TRAN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+           OPEN OUTPUT MAINT-LOG.
+           IF WS-LOG-STATUS NOT = '00'
+               DISPLAY "ERROR OPENING MAINT-LOG (usermaint.log), "
+                   "FILE STATUS = " WS-LOG-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+       CLOSE-FILES.
+           CLOSE USER-FILE.
+           CLOSE TRANS-FILE.
+           CLOSE MAINT-LOG.
+
+       READ-NEXT-TRANS.
+           READ TRANS-FILE
+               AT END MOVE 'Y' TO WS-TRAN-EOF
+               NOT AT END CONTINUE
+           END-READ.
+           IF WS-TRAN-STATUS NOT = '00' AND WS-TRAN-STATUS NOT = '10'
+               DISPLAY "ERROR READING TRANS-FILE, FILE STATUS = "
+                   WS-TRAN-STATUS
+               MOVE 20 TO RETURN-CODE
+               PERFORM CLOSE-FILES
+               STOP RUN.
+
+       PROCESS-ONE-TRANSACTION.
+           PERFORM PROCESS-TRANSACTION.
+           PERFORM READ-NEXT-TRANS.
+
+       PROCESS-TRANSACTION.
+           INITIALIZE WS-LOG-DETAIL.
+           MOVE TRAN-CODE TO LOG-TRAN-CODE.
+           MOVE TRAN-USER-ID TO LOG-USER-ID.
+           EVALUATE TRUE
+               WHEN TRAN-IS-ADD
+                   PERFORM PROCESS-ADD
+               WHEN TRAN-IS-CHANGE
+                   PERFORM PROCESS-CHANGE
+               WHEN TRAN-IS-DEACTIVATE
+                   PERFORM PROCESS-DEACTIVATE
+               WHEN OTHER
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE TRAN-CODE TO LOG-TRAN-CODE
+                   MOVE TRAN-USER-ID TO LOG-USER-ID
+                   MOVE "UNKNOWN CODE" TO LOG-ACTION
+                   PERFORM WRITE-LOG-LINE
+           END-EVALUATE.
+
+       PROCESS-ADD.
+           MOVE TRAN-USER-ID TO USER-ID.
+           READ USER-FILE
+               INVALID KEY
+                   MOVE TRAN-USER-ID TO USER-ID
+                   MOVE TRAN-USER-NAME TO USER-NAME
+                   MOVE TRAN-USER-PASS TO USER-PASS
+                   MOVE TRAN-USER-STATUS TO USER-STATUS
+                   MOVE TRAN-USER-DEPT TO USER-DEPT
+                   MOVE TRAN-LAST-LOGIN TO USER-LAST-LOGIN-DATE
+                   WRITE USER-RECORD
+                       INVALID KEY
+                           ADD 1 TO WS-REJECT-COUNT
+                           MOVE TRAN-CODE TO LOG-TRAN-CODE
+                           MOVE TRAN-USER-ID TO LOG-USER-ID
+                           MOVE "ADD-FAILED" TO LOG-ACTION
+                           PERFORM WRITE-LOG-LINE
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ADD-COUNT
+                           MOVE TRAN-CODE TO LOG-TRAN-CODE
+                           MOVE TRAN-USER-ID TO LOG-USER-ID
+                           MOVE "ADD" TO LOG-ACTION
+                           MOVE SPACES TO LOG-BEFORE-NAME
+                           MOVE USER-NAME TO LOG-AFTER-NAME
+                           MOVE SPACES TO LOG-BEFORE-STATUS
+                           MOVE USER-STATUS TO LOG-AFTER-STATUS
+                           MOVE SPACES TO LOG-PASS-CHANGED
+                           MOVE SPACES TO LOG-BEFORE-DEPT
+                           MOVE USER-DEPT TO LOG-AFTER-DEPT
+                           PERFORM WRITE-LOG-LINE
+                   END-WRITE
+               NOT INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE TRAN-CODE TO LOG-TRAN-CODE
+                   MOVE TRAN-USER-ID TO LOG-USER-ID
+                   MOVE "ADD-DUP-ID" TO LOG-ACTION
+                   PERFORM WRITE-LOG-LINE
+           END-READ.
+
+       PROCESS-CHANGE.
+           MOVE TRAN-USER-ID TO USER-ID.
+           READ USER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE TRAN-CODE TO LOG-TRAN-CODE
+                   MOVE TRAN-USER-ID TO LOG-USER-ID
+                   MOVE "CHG-NOTFOUND" TO LOG-ACTION
+                   PERFORM WRITE-LOG-LINE
+               NOT INVALID KEY
+                   MOVE USER-NAME TO WS-BEFORE-NAME
+                   MOVE USER-STATUS TO WS-BEFORE-STATUS
+                   MOVE USER-DEPT TO WS-BEFORE-DEPT
+                   MOVE 'N' TO WS-PASS-CHANGED
+                   IF TRAN-USER-NAME NOT = SPACES
+                       MOVE TRAN-USER-NAME TO USER-NAME
+                   END-IF
+                   IF TRAN-USER-PASS NOT = SPACES
+                       MOVE TRAN-USER-PASS TO USER-PASS
+                       MOVE 'Y' TO WS-PASS-CHANGED
+                   END-IF
+                   IF TRAN-USER-STATUS NOT = SPACES
+                       MOVE TRAN-USER-STATUS TO USER-STATUS
+                   END-IF
+                   IF TRAN-USER-DEPT NOT = SPACES
+                       MOVE TRAN-USER-DEPT TO USER-DEPT
+                   END-IF
+                   IF TRAN-LAST-LOGIN NOT = ZERO
+                       MOVE TRAN-LAST-LOGIN TO USER-LAST-LOGIN-DATE
+                   END-IF
+                   REWRITE USER-RECORD
+                       INVALID KEY
+                           ADD 1 TO WS-REJECT-COUNT
+                           MOVE TRAN-CODE TO LOG-TRAN-CODE
+                           MOVE TRAN-USER-ID TO LOG-USER-ID
+                           MOVE "CHG-FAILED" TO LOG-ACTION
+                           PERFORM WRITE-LOG-LINE
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CHANGE-COUNT
+                           MOVE TRAN-CODE TO LOG-TRAN-CODE
+                           MOVE TRAN-USER-ID TO LOG-USER-ID
+                           MOVE "CHANGE" TO LOG-ACTION
+                           MOVE WS-BEFORE-NAME TO LOG-BEFORE-NAME
+                           MOVE USER-NAME TO LOG-AFTER-NAME
+                           MOVE WS-BEFORE-STATUS TO LOG-BEFORE-STATUS
+                           MOVE USER-STATUS TO LOG-AFTER-STATUS
+                           MOVE WS-PASS-CHANGED TO LOG-PASS-CHANGED
+                           MOVE WS-BEFORE-DEPT TO LOG-BEFORE-DEPT
+                           MOVE USER-DEPT TO LOG-AFTER-DEPT
+                           PERFORM WRITE-LOG-LINE
+                   END-REWRITE
+           END-READ.
+
+       PROCESS-DEACTIVATE.
+           MOVE TRAN-USER-ID TO USER-ID.
+           READ USER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECT-COUNT
+                   MOVE TRAN-CODE TO LOG-TRAN-CODE
+                   MOVE TRAN-USER-ID TO LOG-USER-ID
+                   MOVE "DEA-NOTFOUND" TO LOG-ACTION
+                   PERFORM WRITE-LOG-LINE
+               NOT INVALID KEY
+                   MOVE USER-NAME TO WS-BEFORE-NAME
+                   MOVE USER-STATUS TO WS-BEFORE-STATUS
+                   MOVE 'I' TO USER-STATUS
+                   REWRITE USER-RECORD
+                       INVALID KEY
+                           ADD 1 TO WS-REJECT-COUNT
+                           MOVE TRAN-CODE TO LOG-TRAN-CODE
+                           MOVE TRAN-USER-ID TO LOG-USER-ID
+                           MOVE "DEA-FAILED" TO LOG-ACTION
+                           PERFORM WRITE-LOG-LINE
+                       NOT INVALID KEY
+                           ADD 1 TO WS-DEACTIVATE-COUNT
+                           MOVE TRAN-CODE TO LOG-TRAN-CODE
+                           MOVE TRAN-USER-ID TO LOG-USER-ID
+                           MOVE "DEACTIVATE" TO LOG-ACTION
+                           MOVE WS-BEFORE-NAME TO LOG-BEFORE-NAME
+                           MOVE USER-NAME TO LOG-AFTER-NAME
+                           MOVE WS-BEFORE-STATUS TO LOG-BEFORE-STATUS
+                           MOVE USER-STATUS TO LOG-AFTER-STATUS
+                           MOVE SPACES TO LOG-PASS-CHANGED
+                           MOVE USER-DEPT TO LOG-BEFORE-DEPT
+                           MOVE USER-DEPT TO LOG-AFTER-DEPT
+                           PERFORM WRITE-LOG-LINE
+                   END-REWRITE
+           END-READ.
+
+       WRITE-LOG-LINE.
+           MOVE SPACES TO LOG-LINE.
+           MOVE WS-LOG-DETAIL TO LOG-LINE.
+           WRITE LOG-LINE.
