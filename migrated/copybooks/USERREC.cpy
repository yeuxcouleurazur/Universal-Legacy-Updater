@@ -0,0 +1,15 @@
+      *****************************************************************
+      * USERREC - shared USER-RECORD layout for users.dat
+      * Used by LEGACY-COBOL (read-only reporting) and USERMAINT
+      * (add/change/deactivate maintenance).
+      *****************************************************************
+       01 USER-RECORD.
+           05 USER-ID PIC 9(5).
+           05 USER-NAME PIC X(20).
+           05 USER-PASS PIC X(10).
+           05 USER-STATUS PIC X(1).
+               88 USER-STATUS-ACTIVE VALUE 'A'.
+               88 USER-STATUS-INACTIVE VALUE 'I'.
+               88 USER-STATUS-LOCKED VALUE 'L'.
+           05 USER-DEPT PIC X(10).
+           05 USER-LAST-LOGIN-DATE PIC 9(8).
